@@ -0,0 +1,9 @@
+      ******************************************************************
+      *  AUDITREC -  Audit record for manually-keyed ACCEPT into       *
+      *              THE-ANSWER-TO-QUESTION-7-FROM-SUSIE-DERKINS.      *
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-OPERATOR-ID             PIC X(08).
+           05  AUD-RUN-DATE                PIC 9(08).
+           05  AUD-RUN-TIME                PIC 9(08).
+           05  AUD-FIELD-VALUE             PIC X(30).
