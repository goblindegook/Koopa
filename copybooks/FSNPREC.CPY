@@ -0,0 +1,11 @@
+      ******************************************************************
+      *  FSNPREC  -  One entry per FIELD-00 thru FIELD-36 test field,  *
+      *              recording that field's PICTURE clause and        *
+      *              current value as of this run, for comparison     *
+      *              against next run's values by the field-level     *
+      *              change log.                                      *
+      ******************************************************************
+       01  FIELD-SNAPSHOT-RECORD.
+           05  FSNAP-FIELD-NAME            PIC X(10).
+           05  FSNAP-PICTURE               PIC X(20).
+           05  FSNAP-VALUE                 PIC X(30).
