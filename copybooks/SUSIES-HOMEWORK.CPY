@@ -0,0 +1,37 @@
+      ******************************************************************
+      *                                                                *
+      *  SUSIES-HOMEWORK                                               *
+      *                                                                *
+      *  Shared record layout for the homework-assignment record used  *
+      *  by any program that needs to carry a student name alongside   *
+      *  an assignment and a grade.  The student name is supplied by   *
+      *  the calling program via REPLACING pseudo-text so the same     *
+      *  copybook can be bound into more than one program without      *
+      *  editing this member:                                          *
+      *                                                                *
+      *      COPY SUSIES-HOMEWORK                                      *
+      *          REPLACING =="Susie Derkins."== BY =="Calvin, the      *
+      *          misunderstood genius."==.                             *
+      *                                                                *
+      *  The pseudo-text delimiters must include the quote marks --    *
+      *  the text being replaced is a quoted literal token, not a      *
+      *  bare word, so the quotes are part of what COPY matches.       *
+      *                                                                *
+      *  VERSION  01.03                                                *
+      *                                                                *
+      *  CHANGE LOG                                                    *
+      *  DATE       INIT  DESCRIPTION                                  *
+      *  ---------- ----  ------------------------------------------   *
+      *  2019-04-11  KDS  Original private copy inside TOKENIZER-TEST. *
+      *  2026-08-09  RLS  Promoted to shared copybook library; VERSION *
+      *                   and CHANGE LOG headers added; caller-        *
+      *                   supplied name parameterized via REPLACING.   *
+      *  2026-08-09  RLS  Corrected doc example: pseudo-text delimiters*
+      *                   must quote the literal they replace.         *
+      *                                                                *
+      ******************************************************************
+       01  HOMEWORK-RECORD.
+           05  HOMEWORK-STUDENT-NAME       PIC X(40) VALUE
+                   "Susie Derkins.".
+           05  HOMEWORK-ASSIGNMENT         PIC X(40) VALUE SPACES.
+           05  HOMEWORK-GRADE              PIC X(02) VALUE SPACES.
