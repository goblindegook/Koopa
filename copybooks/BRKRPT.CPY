@@ -0,0 +1,11 @@
+      ******************************************************************
+      *  BRKRPT   -  Balance-break report line, FIELD-37A vs FIELD-37B *
+      ******************************************************************
+       01  BREAK-REPORT-LINE.
+           05  BRK-FIELD-37A               PIC S9(07)V9(06).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  BRK-FIELD-37B               PIC S9(07)V9(06).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  BRK-DIFFERENCE              PIC S9(07)V9(06).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  BRK-MESSAGE                 PIC X(22).
