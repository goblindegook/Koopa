@@ -0,0 +1,18 @@
+      ******************************************************************
+      *  CHKPREC  -  Checkpoint record written after each restart      *
+      *              boundary (YUKON-HO, SCIENTIFIC-PROGRESS, BOINK).  *
+      *                                                                *
+      *  Carries the ledger balances as of the checkpoint, not just    *
+      *  the name of the point itself, so a run that restarts past     *
+      *  YUKON-HO picks up the real opening/running/period amounts     *
+      *  instead of the WORKING-STORAGE zeroes the posting paragraph   *
+      *  never got to run.                                             *
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CHK-RUN-DATE                PIC 9(08).
+           05  CHK-RUN-TIME                PIC 9(08).
+           05  CHK-POINT-NAME              PIC X(20).
+           05  CHK-MONEY-SAVED             PIC S9(07)V99 COMP-3.
+           05  CHK-OPENING-BALANCE         PIC S9(07)V99 COMP-3.
+           05  CHK-RUNNING-BALANCE         PIC S9(07)V99 COMP-3.
+           05  CHK-PERIOD-TOTAL            PIC S9(07)V99 COMP-3.
