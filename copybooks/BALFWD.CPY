@@ -0,0 +1,12 @@
+      ******************************************************************
+      *  BALFWD   -  Single-record balance-forward master for          *
+      *              MONEY-SAVED-WHILE-BUILDING-CHARACTER.  Read as    *
+      *              this run's opening balance on an ordinary (non-   *
+      *              restart) run, and rewritten with the new closing  *
+      *              balance once the run finishes cleanly, so the     *
+      *              accumulator survives from one day's run to the    *
+      *              next instead of living only in WORKING-STORAGE.   *
+      ******************************************************************
+       01  BALANCE-FORWARD-RECORD.
+           05  BALFWD-CLOSING-BALANCE      PIC S9(07)V99 COMP-3.
+           05  BALFWD-AS-OF-DATE           PIC 9(08).
