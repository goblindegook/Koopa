@@ -0,0 +1,32 @@
+      ******************************************************************
+      *  STMTLIN  -  Monthly statement print line, formatted through   *
+      *              the numeric-edited PICTUREs FIELD-20 thru         *
+      *              FIELD-29.                                         *
+      ******************************************************************
+      *  All fields below hold the full S9(07)V99 range carried by the *
+      *  ledger balances that feed them (up to 9,999,999.99) so a      *
+      *  large running balance does not silently lose its high-order   *
+      *  digits on the printed statement.  The floating +/- pictures   *
+      *  need one more floating position than the floating $ pictures  *
+      *  because the leading symbol doubles as the sign and so does    *
+      *  not itself hold a digit.                                      *
+       01  STATEMENT-PRINT-LINE.
+           05  FIELD-20                    PICTURE $9,999,999.99.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  FIELD-21                    PIC $$$,$$$,$$9.99.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  FIELD-22                    PICTURE IS $$$,$$$,$$9.99.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  FIELD-23                    PIC IS +,+++,+++,+++.99.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  FIELD-24                    PICTURE +,+++,+++,+++.++.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  FIELD-25                    PIC $$$,$$$,$$9.99.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  FIELD-26                    PICTURE IS -,---,---,---.99.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  FIELD-27                    PIC IS $$$,$$$,$$9.99.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  FIELD-28                    PICTURE +,+++,+++,999.99.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  FIELD-29                    PIC +,+++,+++,+++.++.
