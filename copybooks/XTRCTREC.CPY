@@ -0,0 +1,8 @@
+      ******************************************************************
+      *  XTRCTREC -  Interface extract for THIS_ONE/THAT_ONE/THE_TOTAL *
+      *              picked up by downstream departmental systems.     *
+      ******************************************************************
+       01  INTERFACE-EXTRACT-RECORD.
+           05  XTRCT-THIS-ONE              PIC S9(07)V99 COMP-3.
+           05  XTRCT-THAT-ONE              PIC S9(07)V99 COMP-3.
+           05  XTRCT-THE-TOTAL             PIC S9(07)V99 COMP-3.
