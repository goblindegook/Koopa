@@ -0,0 +1,8 @@
+      ******************************************************************
+      *  LEDGTRN  -  Daily savings transaction record (input to the    *
+      *              MONEY-SAVED-WHILE-BUILDING-CHARACTER ledger).     *
+      ******************************************************************
+       01  SAVTRAN-RECORD.
+           05  SAVTRAN-DATE                PIC 9(08).
+           05  SAVTRAN-AMOUNT              PIC S9(07)V99 COMP-3.
+           05  SAVTRAN-DESCRIPTION         PIC X(30).
