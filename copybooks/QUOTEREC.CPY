@@ -0,0 +1,7 @@
+      ******************************************************************
+      *  QUOTEREC -  QUOTES-MASTER keyed record (CALVIN-QUOTE and      *
+      *              SUSIE-QUOTE are loaded from this file by ID).     *
+      ******************************************************************
+       01  QUOTE-MASTER-RECORD.
+           05  QM-QUOTE-ID                 PIC X(06).
+           05  QM-QUOTE-TEXT               PIC X(120).
