@@ -0,0 +1,38 @@
+      ******************************************************************
+      *  FLDTEST  -  FIELD-00 thru FIELD-19 and FIELD-30 thru FIELD-36 *
+      *              picture-clause test fields.  FIELD-20 thru        *
+      *              FIELD-29 (the statement-line fields) and          *
+      *              FIELD-37A/FIELD-37B (the balance-break pair) are  *
+      *              declared elsewhere in WORKING-STORAGE and are not *
+      *              repeated here; together they make up the full    *
+      *              FIELD-00 thru FIELD-36 set tracked by the field-  *
+      *              level change log.                                 *
+      ******************************************************************
+       01  FIELD-00                        PIC X(06) VALUE "ABCDEF".
+       01  FIELD-01                        PIC AAXXXX VALUE "ABABCD".
+       01  FIELD-02                        PIC AA9999 VALUE "AB1234".
+       01  FIELD-03                        PIC A(02)X(04)
+                                            VALUE "ABABCD".
+       01  FIELD-04                        PIC 9(04) VALUE ZEROES.
+       01  FIELD-05                        PIC S99 VALUE ZERO.
+       01  FIELD-06                        PIC S99V9 VALUE ZERO.
+       01  FIELD-07                        PIC PPP999 VALUE ZERO.
+       01  FIELD-08                        PIC S999PPP VALUE ZERO.
+       01  FIELD-09                        PIC X(05) VALUE SPACES.
+       01  FIELD-10                        PIC 999,999 VALUE ZEROES.
+       01  FIELD-11                        PIC 99B99B99 VALUE ZEROES.
+       01  FIELD-12                        PIC 99B99B00 VALUE ZEROES.
+       01  FIELD-13                        PIC 99/99/99 VALUE ZEROES.
+       01  FIELD-14                        PIC XXBXXX VALUE SPACES.
+       01  FIELD-15                        PIC X(08) VALUE SPACES.
+       01  FIELD-16                        PIC XX/XX VALUE SPACES.
+       01  FIELD-17                        PIC 999.999 VALUE ZERO.
+       01  FIELD-18                        PIC +999.99 VALUE ZERO.
+       01  FIELD-19                        PIC -999.99 VALUE ZERO.
+       01  FIELD-30                        PIC ZZZZ.ZZ VALUE ZERO.
+       01  FIELD-31                        PIC ****.** VALUE ZERO.
+       01  FIELD-32                        PIC ZZZZ.99 VALUE ZERO.
+       01  FIELD-33                        PIC ****.99 VALUE ZERO.
+       01  FIELD-34                        PIC ZZZZ.ZZ VALUE ZERO.
+       01  FIELD-35                        PIC $$,$$$.$$ VALUE ZERO.
+       01  FIELD-36                        PIC $$,$$$.99 VALUE ZERO.
