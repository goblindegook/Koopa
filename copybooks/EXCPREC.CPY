@@ -0,0 +1,8 @@
+      ******************************************************************
+      *  EXCPREC  -  Exception record for status codes that match      *
+      *              none of COND-00 thru COND-07 under BUGGY-00.      *
+      ******************************************************************
+       01  EXCEPTION-RECORD.
+           05  EXC-SEQUENCE-NO             PIC 9(05) COMP.
+           05  EXC-INPUT-CODE              PIC S9(03)V9(06).
+           05  EXC-MESSAGE                 PIC X(40).
