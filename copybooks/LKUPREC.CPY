@@ -0,0 +1,6 @@
+      ******************************************************************
+      *  LKUPREC  -  Lookup-table load record for the WS-A/WS-B table. *
+      ******************************************************************
+       01  LOOKUP-IN-RECORD.
+           05  LOOKUP-IN-A                 PIC 9(05).
+           05  LOOKUP-IN-B                 PIC 9(05).
