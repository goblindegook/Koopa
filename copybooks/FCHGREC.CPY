@@ -0,0 +1,11 @@
+      ******************************************************************
+      *  FCHGREC  -  One entry per FIELD-00 thru FIELD-36 test field   *
+      *              whose PICTURE clause or VALUE has changed since   *
+      *              the prior run's snapshot.                        *
+      ******************************************************************
+       01  FIELD-CHANGE-RECORD.
+           05  FCHG-FIELD-NAME             PIC X(10).
+           05  FCHG-OLD-PICTURE            PIC X(20).
+           05  FCHG-NEW-PICTURE            PIC X(20).
+           05  FCHG-OLD-VALUE              PIC X(30).
+           05  FCHG-NEW-VALUE              PIC X(30).
