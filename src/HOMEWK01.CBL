@@ -0,0 +1,45 @@
+      ******************************************************************
+      *                                                                *
+      *  HOMEWK01.CBL                                                  *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     HOMEWK01.
+       AUTHOR.         R SHIELDS.
+       INSTALLATION.   DATA PROCESSING CENTER.
+       DATE-WRITTEN.   2026-08-09.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *  CHANGE LOG                                                    *
+      *  DATE       INIT  DESCRIPTION                                  *
+      *  ---------- ----  ------------------------------------------   *
+      *  2026-08-09  RLS  Second caller of the shared SUSIES-HOMEWORK  *
+      *                   copybook, proving the record layout is       *
+      *                   reusable with a different REPLACING value.   *
+      *                                                                *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *  Same shared copybook CALVRUN0 uses, bound with this caller's  *
+      *  own student name instead.                                    *
+      ******************************************************************
+           COPY SUSIES-HOMEWORK
+               REPLACING =="Susie Derkins."== BY
+                         =="Rosalyn Explainer."==.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           DISPLAY HOMEWORK-STUDENT-NAME.
+           GOBACK.
