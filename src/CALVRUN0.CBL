@@ -0,0 +1,1109 @@
+      ******************************************************************
+      *                                                                *
+      *  CALVRUN0.CBL                                                  *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CALVRUN0.
+       AUTHOR.         R SHIELDS.
+       INSTALLATION.   DATA PROCESSING CENTER.
+       DATE-WRITTEN.   2026-08-09.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *  CHANGE LOG                                                    *
+      *  DATE       INIT  DESCRIPTION                                  *
+      *  ---------- ----  ------------------------------------------   *
+      *  2026-08-09  RLS  Original daily run: savings ledger posting,  *
+      *                   FIELD-37 balance-break reconciliation,       *
+      *                   status-code validation against COND-00 thru  *
+      *                   COND-07, quote master lookup, checkpoint    *
+      *                   restart at YUKON-HO / SCIENTIFIC-PROGRESS /  *
+      *                   BOINK, printed statement, answer-to-         *
+      *                   question-7 audit trail, OCCURS lookup table, *
+      *                   and the interface extract for THE_TOTAL.     *
+      *                                                                *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   IBM-370.
+       OBJECT-COMPUTER.   IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *    Daily savings transactions posted against
+      *    MONEY-SAVED-WHILE-BUILDING-CHARACTER.
+           SELECT SAVINGS-TRANS-FILE
+               ASSIGN TO SAVTRAN
+               ORGANIZATION IS SEQUENTIAL.
+
+      *    Printed savings ledger report: opening balance, each
+      *    posting, and the running / period total.
+           SELECT SAVINGS-LEDGER-RPT
+               ASSIGN TO SAVRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+      *    FIELD-37A / FIELD-37B balance-break report.
+           SELECT BREAK-REPORT-FILE
+               ASSIGN TO BRKRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+      *    Incoming status codes to be validated against COND-00
+      *    thru COND-07 under BUGGY-00.
+           SELECT STATUS-CODE-FILE
+               ASSIGN TO STATIN
+               ORGANIZATION IS SEQUENTIAL.
+
+      *    Status codes that matched none of COND-00 thru COND-07.
+           SELECT EXCEPTION-FILE
+               ASSIGN TO EXCPOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+      *    CALVIN-QUOTE / SUSIE-QUOTE master, keyed by quote ID.
+           SELECT QUOTES-MASTER
+               ASSIGN TO QUOTEMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS QM-QUOTE-ID
+               FILE STATUS IS WS-QUOTES-STATUS.
+
+      *    Checkpoint trail at the YUKON-HO / SCIENTIFIC-PROGRESS /
+      *    BOINK restart boundaries.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO CHKPNT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+      *    Operator/JCL-supplied control card telling this run whether
+      *    it is a restart of a prior abend or an ordinary fresh run.
+      *    Without this, a checkpoint left behind by a normal, fully
+      *    successful run would look identical to one left behind by
+      *    an abend, and every later run would restart forever.
+           SELECT RESTART-CONTROL-FILE
+               ASSIGN TO RESTCTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTCTL-STATUS.
+
+      *    Single-record balance-forward master carrying
+      *    MONEY-SAVED-WHILE-BUILDING-CHARACTER's closing balance from
+      *    one day's run into the next day's opening balance.
+           SELECT BALANCE-FORWARD-FILE
+               ASSIGN TO BALFWD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BALANCE-STATUS.
+
+      *    Operator ID / timestamp audit trail for manually-keyed
+      *    answers to question 7.
+           SELECT AUDIT-FILE
+               ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+      *    Load file for the WS-A / WS-B lookup table.
+           SELECT LOOKUP-FILE
+               ASSIGN TO LKUPTAB
+               ORGANIZATION IS SEQUENTIAL.
+
+      *    Interface extract of THIS_ONE / THAT_ONE / THE_TOTAL for
+      *    downstream departmental systems.
+           SELECT EXTRACT-FILE
+               ASSIGN TO XTRCOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+      *    Monthly statement, printed through the numeric-edited
+      *    FIELD-20 thru FIELD-29 PICTUREs.
+           SELECT STATEMENT-FILE
+               ASSIGN TO STMTOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+      *    Prior run's PICTURE/VALUE snapshot for the FIELD-00 thru
+      *    FIELD-36 test fields, read at the start of the field-level
+      *    change log and rewritten with this run's snapshot so the
+      *    next run has something to compare against.
+           SELECT FIELD-SNAPSHOT-FILE
+               ASSIGN TO FLDSNAP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FLDSNAP-STATUS.
+
+      *    FIELD-00 thru FIELD-36 entries whose PICTURE or VALUE
+      *    changed since the prior run's snapshot.
+           SELECT FIELD-CHANGE-FILE
+               ASSIGN TO FLDCHG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SAVINGS-TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY LEDGTRN.
+
+       FD  SAVINGS-LEDGER-RPT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  SAVRPT-PRINT-LINE               PIC X(132).
+
+       FD  BREAK-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY BRKRPT.
+
+       FD  STATUS-CODE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  STATUS-IN-RECORD                PIC S9(03)V9(06).
+
+       FD  EXCEPTION-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY EXCPREC.
+
+       FD  QUOTES-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY QUOTEREC.
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CHKPREC.
+
+       FD  RESTART-CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-CONTROL-RECORD         PIC X(07).
+
+       FD  BALANCE-FORWARD-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY BALFWD.
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDITREC.
+
+       FD  LOOKUP-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY LKUPREC.
+
+       FD  EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY XTRCTREC.
+
+       FD  STATEMENT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY STMTLIN.
+
+       FD  FIELD-SNAPSHOT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY FSNPREC.
+
+       FD  FIELD-CHANGE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY FCHGREC.
+
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *  SWITCHES                                                      *
+      ******************************************************************
+       77  WS-EOF-TRANS                    PIC X(01) VALUE "N".
+           88  TRANS-EOF                             VALUE "Y".
+       77  WS-EOF-STATUS                   PIC X(01) VALUE "N".
+           88  STATUS-EOF                            VALUE "Y".
+       77  WS-EOF-LOOKUP                   PIC X(01) VALUE "N".
+           88  LOOKUP-EOF                             VALUE "Y".
+       77  WS-EOF-CHECKPOINT               PIC X(01) VALUE "N".
+           88  CHECKPOINT-EOF                         VALUE "Y".
+
+       77  WS-QUOTES-STATUS                PIC X(02) VALUE SPACES.
+       77  WS-CHECKPOINT-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-RESTCTL-STATUS               PIC X(02) VALUE SPACES.
+       77  WS-BALANCE-STATUS               PIC X(02) VALUE SPACES.
+       77  WS-FLDSNAP-STATUS               PIC X(02) VALUE SPACES.
+
+       77  WS-EOF-FLDSNAP                  PIC X(01) VALUE "N".
+           88  FLDSNAP-EOF                           VALUE "Y".
+
+       77  WS-RUN-INDICATOR                PIC X(07) VALUE "NORMAL ".
+           88  RUN-IS-RESTART                      VALUE "RESTART".
+
+       77  WS-RESTART-POINT                PIC X(20) VALUE SPACES.
+           88  RESTART-NONE                           VALUE SPACES.
+           88  RESTART-AFTER-YUKON-HO                 VALUE "YUKON-HO".
+           88  RESTART-AFTER-SCI-PROG
+                   VALUE "SCIENTIFIC-PROGRESS".
+
+       77  EXC-COUNT                       PIC 9(05) COMP VALUE ZERO.
+       77  SL-POSTING-COUNT                PIC 9(05) COMP VALUE ZERO.
+       77  LKUP-LOAD-COUNT                 PIC 9(05) COMP VALUE ZERO.
+
+       77  WS-CURRENT-DATE                 PIC 9(08) VALUE ZERO.
+       77  WS-CURRENT-TIME                 PIC 9(08) VALUE ZERO.
+       77  WS-OPERATOR-ID                  PIC X(08) VALUE SPACES.
+
+      ******************************************************************
+      *  MONEY-SAVED-WHILE-BUILDING-CHARACTER SAVINGS LEDGER           *
+      ******************************************************************
+       01  MONEY-SAVED-WHILE-BUILDING-CHARACTER
+                                            PIC S9(07)V99 COMP-3
+                                            VALUE ZERO.
+       01  SL-OPENING-BALANCE              PIC S9(07)V99 COMP-3
+                                            VALUE ZERO.
+       01  SL-RUNNING-BALANCE              PIC S9(07)V99 COMP-3
+                                            VALUE ZERO.
+       01  SL-PERIOD-TOTAL                 PIC S9(07)V99 COMP-3
+                                            VALUE ZERO.
+
+       01  SAVRPT-HEADING-LINE.
+           05  FILLER                      PIC X(30) VALUE
+                   "SAVINGS LEDGER REPORT".
+           05  FILLER                      PIC X(102) VALUE SPACES.
+
+       01  SAVRPT-OPENING-LINE.
+           05  FILLER                      PIC X(18) VALUE
+                   "OPENING BALANCE  ".
+           05  SAVRPT-OPEN-AMT             PIC $$$,$$$,$$9.99.
+           05  FILLER                      PIC X(100) VALUE SPACES.
+
+       01  SAVRPT-DETAIL-LINE.
+           05  SAVRPT-DET-DATE             PIC 9(08).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  SAVRPT-DET-DESC             PIC X(30).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  SAVRPT-DET-AMT              PIC $$$,$$$,$$9.99.
+           05  SAVRPT-DET-RUN              PIC $$$,$$$,$$9.99.
+           05  FILLER                      PIC X(62) VALUE SPACES.
+
+       01  SAVRPT-TOTAL-LINE.
+           05  FILLER                      PIC X(18) VALUE
+                   "PERIOD TOTAL     ".
+           05  SAVRPT-TOT-AMT              PIC $$$,$$$,$$9.99.
+           05  FILLER                      PIC X(100) VALUE SPACES.
+
+      ******************************************************************
+      *  FIELD-37A / FIELD-37B / BUGGY-00                              *
+      ******************************************************************
+       01  FIELD-37A                       PIC S9(07)V9(06) VALUE ZERO.
+       01  FIELD-37B                       PIC S9(07)V9(06) VALUE ZERO.
+
+       01  BUGGY-00                        PICTURE S9(03)V9(06).
+           88  COND-00                     VALUE IS 0.
+           88  COND-01                     VALUE 1.
+           88  COND-02                     VALUES ARE 2.
+           88  COND-03                     VALUES 3.
+           88  COND-04                     VALUES ARE 0 THROUGH 10.
+           88  COND-05                     VALUES ARE 0 THRU 10,
+                                                        20 THRU 30.
+           88  COND-06                     VALUES ARE 0, 2, 4, 6.
+           88  COND-07                     VALUES ARE 1, 3, 5, 7.
+
+      ******************************************************************
+      *  FIELD-00 THRU FIELD-36 PICTURE-CLAUSE TEST FIELDS AND THE     *
+      *  FIELD-LEVEL CHANGE LOG.  FIELD-20 THRU FIELD-29 are declared  *
+      *  above under the Savings Ledger Report / statement fields,     *
+      *  and FIELD-37A / FIELD-37B are declared above under the        *
+      *  balance-break reconciliation; FLDTEST supplies the rest.      *
+      ******************************************************************
+           COPY FLDTEST.
+
+       77  FSNAP-LOAD-COUNT                PIC 9(05) COMP VALUE ZERO.
+       77  FSNAP-CHANGE-COUNT              PIC 9(05) COMP VALUE ZERO.
+       77  FSNAP-SEQ                       PIC 9(05) COMP VALUE ZERO.
+
+       01  PRIOR-SNAPSHOT-TABLE.
+           05  PRIOR-SNAPSHOT-ENTRY OCCURS 37 TIMES
+                   INDEXED BY FSNAP-IDX.
+               10  PRI-FIELD-NAME          PIC X(10).
+               10  PRI-PICTURE             PIC X(20).
+               10  PRI-VALUE               PIC X(30).
+
+       01  CUR-FIELD-NAME                  PIC X(10).
+       01  CUR-PICTURE                     PIC X(20).
+       01  CUR-VALUE                       PIC X(30).
+
+      ******************************************************************
+      *  CALVIN-QUOTE / SUSIE-QUOTE                                    *
+      ******************************************************************
+       01  CALVIN-QUOTE                    PIC X(120) VALUE SPACES.
+       01  SUSIE-QUOTE                     PIC X(120) VALUE SPACES.
+
+      ******************************************************************
+      *  ANSWER TO QUESTION 7 AUDIT TRAIL                              *
+      ******************************************************************
+       01  THE-ANSWER-TO-QUESTION-7-FROM-SUSIE-DERKINS
+                                            PIC X(30) VALUE SPACES.
+
+      ******************************************************************
+      *  WS-A / WS-B LOOKUP TABLE                                      *
+      ******************************************************************
+       01  LOOKUP-TABLE.
+           05  LOOKUP-ENTRY OCCURS 50 TIMES INDEXED BY LKUP-IDX.
+               10  WS-A                    PIC 9(05).
+               10  WS-B                    PIC 9(05).
+
+      ******************************************************************
+      *  TWELVE-AND-SEVEN (SCIENTIFIC-PROGRESS SECTION)                *
+      ******************************************************************
+       01  TWELVE-AND-SEVEN                PIC S9(09)V9(06) COMP-3
+                                            VALUE ZERO.
+
+      ******************************************************************
+      *  INTERFACE EXTRACT                                             *
+      ******************************************************************
+       01  THIS_ONE                        PIC S9(07)V99 COMP-3
+                                            VALUE ZERO.
+       01  THAT_ONE                        PIC S9(07)V99 COMP-3
+                                            VALUE ZERO.
+       01  THE_TOTAL                       PIC S9(07)V99 COMP-3
+                                            VALUE ZERO.
+
+      ******************************************************************
+      *  SHARED HOMEWORK RECORD - REPLACING PARAMETERIZED PER CALLER.  *
+      ******************************************************************
+           COPY SUSIES-HOMEWORK
+               REPLACING =="Susie Derkins."== BY
+                         =="Calvin, the misunderstood genius."==.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      *  0000-MAINLINE                                                 *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE-RUN THRU 1000-EXIT.
+           PERFORM 2000-VALIDATE-STATUS-CODES THRU 2000-EXIT.
+           PERFORM 3000-LOAD-LOOKUP-TABLE THRU 3000-EXIT.
+           PERFORM 4000-LOAD-QUOTES THRU 4000-EXIT.
+
+           IF RESTART-NONE
+               PERFORM YUKON-HO THRU YUKON-HO-EXIT
+               MOVE "YUKON-HO" TO CHK-POINT-NAME
+               PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT
+           END-IF.
+
+           IF RESTART-NONE OR RESTART-AFTER-YUKON-HO
+               PERFORM SCIENTIFIC-PROGRESS-MAIN
+                   THRU SCIENTIFIC-PROGRESS-MAIN-EXIT
+               MOVE "SCIENTIFIC-PROGRESS" TO CHK-POINT-NAME
+               PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT
+           END-IF.
+
+           PERFORM BOINK THRU BOINK-EXIT.
+
+           PERFORM 9999-TERMINATE-RUN THRU 9999-EXIT.
+           GOBACK.
+
+      ******************************************************************
+      *  1000-INITIALIZE-RUN - open files, resolve restart point       *
+      ******************************************************************
+       1000-INITIALIZE-RUN.
+           PERFORM 1100-DETERMINE-RESTART-POINT THRU 1100-EXIT.
+           IF RESTART-NONE
+               PERFORM 1200-READ-BALANCE-FORWARD THRU 1200-EXIT
+           END-IF.
+           OPEN INPUT  SAVINGS-TRANS-FILE
+                       STATUS-CODE-FILE
+                       LOOKUP-FILE
+                       QUOTES-MASTER
+                OUTPUT SAVINGS-LEDGER-RPT
+                       BREAK-REPORT-FILE
+                       EXCEPTION-FILE
+                       AUDIT-FILE
+                       EXTRACT-FILE
+                       STATEMENT-FILE.
+           IF WS-QUOTES-STATUS NOT = "00"
+               DISPLAY "QUOTES-MASTER OPEN FAILED, STATUS = "
+                   WS-QUOTES-STATUS
+           END-IF.
+           PERFORM 1150-OPEN-CHECKPOINT-FILE THRU 1150-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *    A restart run already had its checkpoint trail read back in
+      *    1100-DETERMINE-RESTART-POINT, so it must open CHECKPOINT-FILE
+      *    in EXTEND (append) mode here - opening it OUTPUT would wipe
+      *    that trail before this run has written a replacement, and an
+      *    abend before the next 5000-WRITE-CHECKPOINT would then leave
+      *    the next restart with nothing to read, silently reprocessing
+      *    from YUKON-HO.  An ordinary run has nothing worth keeping
+      *    (a clean prior finish already cleared the file in
+      *    9999-TERMINATE-RUN), so it opens OUTPUT and starts empty.
+       1150-OPEN-CHECKPOINT-FILE.
+           IF RUN-IS-RESTART
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+       1150-EXIT.
+           EXIT.
+
+      *    MONEY-SAVED-WHILE-BUILDING-CHARACTER's opening balance for
+      *    an ordinary run comes from yesterday's closing balance on
+      *    BALANCE-FORWARD-FILE, not from the WORKING-STORAGE VALUE
+      *    ZERO clause.  A restart skips this - the checkpoint read in
+      *    1100-DETERMINE-RESTART-POINT already restored the balance
+      *    as of the point this run is resuming from.
+       1200-READ-BALANCE-FORWARD.
+           OPEN INPUT BALANCE-FORWARD-FILE.
+           IF WS-BALANCE-STATUS = "00"
+               READ BALANCE-FORWARD-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE BALFWD-CLOSING-BALANCE TO
+                           MONEY-SAVED-WHILE-BUILDING-CHARACTER
+               END-READ
+               CLOSE BALANCE-FORWARD-FILE
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      *    A run only trusts a leftover checkpoint when the operator
+      *    (or the JCL that submitted this run) says, via the control
+      *    card on RESTART-CONTROL-FILE, that this is a restart.  An
+      *    ordinary run always starts at RESTART-NONE, even if a
+      *    checkpoint record happens to exist.
+       1100-DETERMINE-RESTART-POINT.
+           MOVE SPACES TO WS-RESTART-POINT.
+           PERFORM 1105-READ-RUN-INDICATOR THRU 1105-EXIT.
+           IF RUN-IS-RESTART
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CHECKPOINT-STATUS = "00"
+                   PERFORM 1110-READ-LAST-CHECKPOINT THRU 1110-EXIT
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       1105-READ-RUN-INDICATOR.
+           MOVE "NORMAL " TO WS-RUN-INDICATOR.
+           OPEN INPUT RESTART-CONTROL-FILE.
+           IF WS-RESTCTL-STATUS = "00"
+               READ RESTART-CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RESTART-CONTROL-RECORD TO WS-RUN-INDICATOR
+               END-READ
+               CLOSE RESTART-CONTROL-FILE
+           END-IF.
+       1105-EXIT.
+           EXIT.
+
+      *    Keep reading to the last checkpoint record so both the
+      *    restart point and the ledger balances as of that point
+      *    reflect where the prior run actually stopped.
+       1110-READ-LAST-CHECKPOINT.
+           MOVE "N" TO WS-EOF-CHECKPOINT.
+           PERFORM UNTIL CHECKPOINT-EOF
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-CHECKPOINT
+                   NOT AT END
+                       MOVE CHK-POINT-NAME TO WS-RESTART-POINT
+                       MOVE CHK-MONEY-SAVED TO
+                           MONEY-SAVED-WHILE-BUILDING-CHARACTER
+                       MOVE CHK-OPENING-BALANCE TO SL-OPENING-BALANCE
+                       MOVE CHK-RUNNING-BALANCE TO SL-RUNNING-BALANCE
+                       MOVE CHK-PERIOD-TOTAL TO SL-PERIOD-TOTAL
+               END-READ
+           END-PERFORM.
+       1110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2000-VALIDATE-STATUS-CODES                                    *
+      ******************************************************************
+       2000-VALIDATE-STATUS-CODES.
+           MOVE "N" TO WS-EOF-STATUS.
+           MOVE ZERO TO EXC-COUNT.
+           PERFORM UNTIL STATUS-EOF
+               READ STATUS-CODE-FILE INTO BUGGY-00
+                   AT END
+                       MOVE "Y" TO WS-EOF-STATUS
+                   NOT AT END
+                       PERFORM 2100-CHECK-ONE-STATUS-CODE
+                           THRU 2100-EXIT
+               END-READ
+           END-PERFORM.
+           DISPLAY "STATUS CODE EXCEPTIONS: " EXC-COUNT.
+       2000-EXIT.
+           EXIT.
+
+       2100-CHECK-ONE-STATUS-CODE.
+           IF COND-00 OR COND-01 OR COND-02 OR COND-03 OR COND-04
+              OR COND-05 OR COND-06 OR COND-07
+               CONTINUE
+           ELSE
+               ADD 1 TO EXC-COUNT
+               MOVE EXC-COUNT TO EXC-SEQUENCE-NO
+               MOVE BUGGY-00 TO EXC-INPUT-CODE
+               MOVE "STATUS CODE NOT IN COND-00 THRU COND-07"
+                   TO EXC-MESSAGE
+               WRITE EXCEPTION-RECORD
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3000-LOAD-LOOKUP-TABLE                                        *
+      ******************************************************************
+       3000-LOAD-LOOKUP-TABLE.
+           MOVE "N" TO WS-EOF-LOOKUP.
+           MOVE ZERO TO LKUP-LOAD-COUNT.
+           PERFORM UNTIL LOOKUP-EOF
+               READ LOOKUP-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-LOOKUP
+                   NOT AT END
+                       PERFORM 3100-LOAD-ONE-ENTRY THRU 3100-EXIT
+               END-READ
+           END-PERFORM.
+       3000-EXIT.
+           EXIT.
+
+       3100-LOAD-ONE-ENTRY.
+           IF LKUP-LOAD-COUNT < 50
+               ADD 1 TO LKUP-LOAD-COUNT
+               SET LKUP-IDX TO LKUP-LOAD-COUNT
+               MOVE LOOKUP-IN-A TO WS-A(LKUP-IDX)
+               MOVE LOOKUP-IN-B TO WS-B(LKUP-IDX)
+           ELSE
+               DISPLAY "LOOKUP-TABLE FULL AT 50 ENTRIES - "
+                   "LOOKUP-FILE RECORD DROPPED"
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  4000-LOAD-QUOTES                                              *
+      ******************************************************************
+       4000-LOAD-QUOTES.
+           MOVE "CALVIN" TO QM-QUOTE-ID.
+           READ QUOTES-MASTER
+               INVALID KEY
+                   MOVE SPACES TO CALVIN-QUOTE
+               NOT INVALID KEY
+                   MOVE QM-QUOTE-TEXT TO CALVIN-QUOTE
+           END-READ.
+           IF WS-QUOTES-STATUS NOT = "00"
+               AND WS-QUOTES-STATUS NOT = "23"
+               DISPLAY "QUOTES-MASTER READ ERROR, STATUS = "
+                   WS-QUOTES-STATUS
+           END-IF.
+           MOVE "SUSIE " TO QM-QUOTE-ID.
+           READ QUOTES-MASTER
+               INVALID KEY
+                   MOVE SPACES TO SUSIE-QUOTE
+               NOT INVALID KEY
+                   MOVE QM-QUOTE-TEXT TO SUSIE-QUOTE
+           END-READ.
+           IF WS-QUOTES-STATUS NOT = "00"
+               AND WS-QUOTES-STATUS NOT = "23"
+               DISPLAY "QUOTES-MASTER READ ERROR, STATUS = "
+                   WS-QUOTES-STATUS
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  5000-WRITE-CHECKPOINT - CHK-POINT-NAME is set by the caller   *
+      *  before this is performed.  The ledger balances are carried    *
+      *  along so a genuine restart past this point has the real      *
+      *  amounts available instead of WORKING-STORAGE zeroes.         *
+      ******************************************************************
+       5000-WRITE-CHECKPOINT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-DATE TO CHK-RUN-DATE.
+           MOVE WS-CURRENT-TIME TO CHK-RUN-TIME.
+           MOVE MONEY-SAVED-WHILE-BUILDING-CHARACTER
+               TO CHK-MONEY-SAVED.
+           MOVE SL-OPENING-BALANCE TO CHK-OPENING-BALANCE.
+           MOVE SL-RUNNING-BALANCE TO CHK-RUNNING-BALANCE.
+           MOVE SL-PERIOD-TOTAL TO CHK-PERIOD-TOTAL.
+           WRITE CHECKPOINT-RECORD.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  YUKON-HO - first paragraph; not in a section.                 *
+      ******************************************************************
+       YUKON-HO.
+           PERFORM 2500-POST-SAVINGS-TRANSACTIONS THRU 2500-EXIT.
+           PERFORM 7000-RECORD-ANSWER-TO-QUESTION-7 THRU 7000-EXIT.
+       YUKON-HO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2500-POST-SAVINGS-TRANSACTIONS                                *
+      ******************************************************************
+       2500-POST-SAVINGS-TRANSACTIONS.
+           MOVE "N" TO WS-EOF-TRANS.
+           MOVE ZERO TO SL-PERIOD-TOTAL SL-POSTING-COUNT.
+           MOVE MONEY-SAVED-WHILE-BUILDING-CHARACTER
+               TO SL-OPENING-BALANCE.
+           MOVE SL-OPENING-BALANCE TO SL-RUNNING-BALANCE.
+           WRITE SAVRPT-PRINT-LINE FROM SAVRPT-HEADING-LINE.
+           MOVE SL-OPENING-BALANCE TO SAVRPT-OPEN-AMT.
+           WRITE SAVRPT-PRINT-LINE FROM SAVRPT-OPENING-LINE.
+           PERFORM UNTIL TRANS-EOF
+               READ SAVINGS-TRANS-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-TRANS
+                   NOT AT END
+                       PERFORM 2510-POST-ONE-TRANSACTION THRU 2510-EXIT
+               END-READ
+           END-PERFORM.
+           MOVE SL-PERIOD-TOTAL TO SAVRPT-TOT-AMT.
+           WRITE SAVRPT-PRINT-LINE FROM SAVRPT-TOTAL-LINE.
+           MOVE SL-RUNNING-BALANCE
+               TO MONEY-SAVED-WHILE-BUILDING-CHARACTER.
+       2500-EXIT.
+           EXIT.
+
+       2510-POST-ONE-TRANSACTION.
+           ADD SAVTRAN-AMOUNT TO SL-RUNNING-BALANCE.
+           ADD SAVTRAN-AMOUNT TO SL-PERIOD-TOTAL.
+           ADD 1 TO SL-POSTING-COUNT.
+           MOVE SAVTRAN-DATE TO SAVRPT-DET-DATE.
+           MOVE SAVTRAN-DESCRIPTION TO SAVRPT-DET-DESC.
+           MOVE SAVTRAN-AMOUNT TO SAVRPT-DET-AMT.
+           MOVE SL-RUNNING-BALANCE TO SAVRPT-DET-RUN.
+           WRITE SAVRPT-PRINT-LINE FROM SAVRPT-DETAIL-LINE.
+       2510-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  7000-RECORD-ANSWER-TO-QUESTION-7                              *
+      ******************************************************************
+       7000-RECORD-ANSWER-TO-QUESTION-7.
+           DISPLAY "ENTER OPERATOR ID".
+           ACCEPT WS-OPERATOR-ID.
+           DISPLAY "ENTER THE ANSWER TO QUESTION 7".
+           ACCEPT THE-ANSWER-TO-QUESTION-7-FROM-SUSIE-DERKINS.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID.
+           MOVE WS-CURRENT-DATE TO AUD-RUN-DATE.
+           MOVE WS-CURRENT-TIME TO AUD-RUN-TIME.
+           MOVE THE-ANSWER-TO-QUESTION-7-FROM-SUSIE-DERKINS
+               TO AUD-FIELD-VALUE.
+           WRITE AUDIT-RECORD.
+       7000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  SCIENTIFIC-PROGRESS SECTION - first section.                  *
+      ******************************************************************
+       SCIENTIFIC-PROGRESS SECTION.
+       SCIENTIFIC-PROGRESS-MAIN.
+           MOVE -100000000.000000 TO TWELVE-AND-SEVEN.
+           IF LKUP-LOAD-COUNT > 0
+               SET LKUP-IDX TO LKUP-LOAD-COUNT
+               MOVE 10 TO WS-B(LKUP-IDX)
+           END-IF.
+       SCIENTIFIC-PROGRESS-MAIN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  BOINK-SECTION SECTION - paragraph inside a section.           *
+      ******************************************************************
+       BOINK-SECTION SECTION.
+       BOINK.
+           PERFORM 6000-RECONCILE-FIELD-37 THRU 6000-EXIT.
+           PERFORM 8000-PRINT-STATEMENT THRU 8000-EXIT.
+           PERFORM 9000-WRITE-INTERFACE-EXTRACT THRU 9000-EXIT.
+           PERFORM 9500-FIELD-CHANGE-LOG THRU 9500-EXIT.
+       BOINK-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  6000-RECONCILE-FIELD-37 - compares the period total as        *
+      *  posted (FIELD-37A) against the same total run back through    *
+      *  BUGGY-00 (FIELD-37B).  BUGGY-00 only carries 3 integer        *
+      *  digits, so a period total of 1,000.00 or more overflows it    *
+      *  and the two no longer agree - exactly the kind of break       *
+      *  this report exists to catch.                                  *
+      ******************************************************************
+       6000-RECONCILE-FIELD-37.
+           MOVE SL-PERIOD-TOTAL TO FIELD-37A.
+           MOVE SL-PERIOD-TOTAL TO BUGGY-00.
+           MOVE BUGGY-00 TO FIELD-37B.
+           IF FIELD-37A NOT EQUAL TO FIELD-37B
+               COMPUTE BRK-DIFFERENCE = FIELD-37A - FIELD-37B
+               MOVE FIELD-37A TO BRK-FIELD-37A
+               MOVE FIELD-37B TO BRK-FIELD-37B
+               MOVE "FIELD-37 BALANCE BREAK" TO BRK-MESSAGE
+               WRITE BREAK-REPORT-LINE
+           END-IF.
+       6000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  8000-PRINT-STATEMENT                                          *
+      ******************************************************************
+       8000-PRINT-STATEMENT.
+           MOVE SL-PERIOD-TOTAL   TO FIELD-20 FIELD-21 FIELD-22.
+           MOVE SL-RUNNING-BALANCE TO FIELD-23 FIELD-24
+                                       FIELD-25 FIELD-26.
+           MOVE SL-OPENING-BALANCE TO FIELD-27 FIELD-28 FIELD-29.
+           WRITE STATEMENT-PRINT-LINE.
+       8000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  9000-WRITE-INTERFACE-EXTRACT                                  *
+      ******************************************************************
+       9000-WRITE-INTERFACE-EXTRACT.
+           MOVE SL-PERIOD-TOTAL TO THIS_ONE.
+           MOVE SL-OPENING-BALANCE TO THAT_ONE.
+           ADD THIS_ONE TO THAT_ONE GIVING THE_TOTAL.
+           MOVE THIS_ONE TO XTRCT-THIS-ONE.
+           MOVE THAT_ONE TO XTRCT-THAT-ONE.
+           MOVE THE_TOTAL TO XTRCT-THE-TOTAL.
+           WRITE INTERFACE-EXTRACT-RECORD.
+       9000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  9500-FIELD-CHANGE-LOG - compares the PICTURE clause and       *
+      *  current value of each FIELD-00 thru FIELD-36 test field       *
+      *  against the prior run's snapshot (FIELD-SNAPSHOT-FILE) and    *
+      *  writes any that changed to FIELD-CHANGE-FILE, the same way    *
+      *  BALANCE-FORWARD-FILE carries an amount from run to run -      *
+      *  read the old snapshot first, then truncate and rewrite it     *
+      *  with this run's values so the next run has something to      *
+      *  compare.                                                      *
+      ******************************************************************
+       9500-FIELD-CHANGE-LOG.
+           OPEN INPUT FIELD-SNAPSHOT-FILE.
+           IF WS-FLDSNAP-STATUS = "00"
+               PERFORM 9510-LOAD-PRIOR-SNAPSHOT THRU 9510-EXIT
+               CLOSE FIELD-SNAPSHOT-FILE
+           END-IF.
+           OPEN OUTPUT FIELD-SNAPSHOT-FILE.
+           OPEN OUTPUT FIELD-CHANGE-FILE.
+           MOVE ZERO TO FSNAP-SEQ.
+           MOVE ZERO TO FSNAP-CHANGE-COUNT.
+           PERFORM 9520-SNAPSHOT-ALL-FIELDS THRU 9520-EXIT.
+           CLOSE FIELD-SNAPSHOT-FILE.
+           CLOSE FIELD-CHANGE-FILE.
+           DISPLAY "FIELD-LEVEL CHANGES DETECTED: " FSNAP-CHANGE-COUNT.
+       9500-EXIT.
+           EXIT.
+
+       9510-LOAD-PRIOR-SNAPSHOT.
+           MOVE "N" TO WS-EOF-FLDSNAP.
+           MOVE ZERO TO FSNAP-LOAD-COUNT.
+           PERFORM UNTIL FLDSNAP-EOF
+               READ FIELD-SNAPSHOT-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-FLDSNAP
+                   NOT AT END
+                       PERFORM 9511-LOAD-ONE-SNAPSHOT-ENTRY
+                           THRU 9511-EXIT
+               END-READ
+           END-PERFORM.
+       9510-EXIT.
+           EXIT.
+
+       9511-LOAD-ONE-SNAPSHOT-ENTRY.
+           IF FSNAP-LOAD-COUNT < 37
+               ADD 1 TO FSNAP-LOAD-COUNT
+               SET FSNAP-IDX TO FSNAP-LOAD-COUNT
+               MOVE FSNAP-FIELD-NAME TO PRI-FIELD-NAME(FSNAP-IDX)
+               MOVE FSNAP-PICTURE TO PRI-PICTURE(FSNAP-IDX)
+               MOVE FSNAP-VALUE TO PRI-VALUE(FSNAP-IDX)
+           ELSE
+               DISPLAY "FIELD-SNAPSHOT-FILE HAS MORE THAN 37 ENTRIES "
+                   "- EXTRA ENTRY IGNORED"
+           END-IF.
+       9511-EXIT.
+           EXIT.
+
+      *    One block per FIELD-00 thru FIELD-36 test field - each is a
+      *    distinct, independently-pictured data item rather than a
+      *    table entry, so each has to be named and snapshotted on its
+      *    own rather than walked with a single subscripted loop.
+       9520-SNAPSHOT-ALL-FIELDS.
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-00" TO CUR-FIELD-NAME.
+           MOVE "X(06)" TO CUR-PICTURE.
+           MOVE FIELD-00 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-01" TO CUR-FIELD-NAME.
+           MOVE "AAXXXX" TO CUR-PICTURE.
+           MOVE FIELD-01 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-02" TO CUR-FIELD-NAME.
+           MOVE "AA9999" TO CUR-PICTURE.
+           MOVE FIELD-02 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-03" TO CUR-FIELD-NAME.
+           MOVE "A(02)X(04)" TO CUR-PICTURE.
+           MOVE FIELD-03 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-04" TO CUR-FIELD-NAME.
+           MOVE "9(04)" TO CUR-PICTURE.
+           MOVE FIELD-04 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-05" TO CUR-FIELD-NAME.
+           MOVE "S99" TO CUR-PICTURE.
+           MOVE FIELD-05 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-06" TO CUR-FIELD-NAME.
+           MOVE "S99V9" TO CUR-PICTURE.
+           MOVE FIELD-06 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-07" TO CUR-FIELD-NAME.
+           MOVE "PPP999" TO CUR-PICTURE.
+           MOVE FIELD-07 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-08" TO CUR-FIELD-NAME.
+           MOVE "S999PPP" TO CUR-PICTURE.
+           MOVE FIELD-08 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-09" TO CUR-FIELD-NAME.
+           MOVE "X(05)" TO CUR-PICTURE.
+           MOVE FIELD-09 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-10" TO CUR-FIELD-NAME.
+           MOVE "999,999" TO CUR-PICTURE.
+           MOVE FIELD-10 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-11" TO CUR-FIELD-NAME.
+           MOVE "99B99B99" TO CUR-PICTURE.
+           MOVE FIELD-11 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-12" TO CUR-FIELD-NAME.
+           MOVE "99B99B00" TO CUR-PICTURE.
+           MOVE FIELD-12 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-13" TO CUR-FIELD-NAME.
+           MOVE "99/99/99" TO CUR-PICTURE.
+           MOVE FIELD-13 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-14" TO CUR-FIELD-NAME.
+           MOVE "XXBXXX" TO CUR-PICTURE.
+           MOVE FIELD-14 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-15" TO CUR-FIELD-NAME.
+           MOVE "X(08)" TO CUR-PICTURE.
+           MOVE FIELD-15 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-16" TO CUR-FIELD-NAME.
+           MOVE "XX/XX" TO CUR-PICTURE.
+           MOVE FIELD-16 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-17" TO CUR-FIELD-NAME.
+           MOVE "999.999" TO CUR-PICTURE.
+           MOVE FIELD-17 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-18" TO CUR-FIELD-NAME.
+           MOVE "+999.99" TO CUR-PICTURE.
+           MOVE FIELD-18 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-19" TO CUR-FIELD-NAME.
+           MOVE "-999.99" TO CUR-PICTURE.
+           MOVE FIELD-19 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-20" TO CUR-FIELD-NAME.
+           MOVE "$9,999,999.99" TO CUR-PICTURE.
+           MOVE FIELD-20 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-21" TO CUR-FIELD-NAME.
+           MOVE "$$,$$,$9.99" TO CUR-PICTURE.
+           MOVE FIELD-21 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-22" TO CUR-FIELD-NAME.
+           MOVE "$$,$$,$9.99" TO CUR-PICTURE.
+           MOVE FIELD-22 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-23" TO CUR-FIELD-NAME.
+           MOVE "+,+++,+++,+++.99" TO CUR-PICTURE.
+           MOVE FIELD-23 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-24" TO CUR-FIELD-NAME.
+           MOVE "+,+++,+++,+++.++" TO CUR-PICTURE.
+           MOVE FIELD-24 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-25" TO CUR-FIELD-NAME.
+           MOVE "$$,$$,$9.99" TO CUR-PICTURE.
+           MOVE FIELD-25 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-26" TO CUR-FIELD-NAME.
+           MOVE "-,---,---,---.99" TO CUR-PICTURE.
+           MOVE FIELD-26 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-27" TO CUR-FIELD-NAME.
+           MOVE "$$,$$,$9.99" TO CUR-PICTURE.
+           MOVE FIELD-27 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-28" TO CUR-FIELD-NAME.
+           MOVE "+,+++,+++,999.99" TO CUR-PICTURE.
+           MOVE FIELD-28 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-29" TO CUR-FIELD-NAME.
+           MOVE "+,+++,+++,+++.++" TO CUR-PICTURE.
+           MOVE FIELD-29 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-30" TO CUR-FIELD-NAME.
+           MOVE "ZZZZ.ZZ" TO CUR-PICTURE.
+           MOVE FIELD-30 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-31" TO CUR-FIELD-NAME.
+           MOVE "****.**" TO CUR-PICTURE.
+           MOVE FIELD-31 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-32" TO CUR-FIELD-NAME.
+           MOVE "ZZZZ.99" TO CUR-PICTURE.
+           MOVE FIELD-32 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-33" TO CUR-FIELD-NAME.
+           MOVE "****.99" TO CUR-PICTURE.
+           MOVE FIELD-33 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-34" TO CUR-FIELD-NAME.
+           MOVE "ZZZZ.ZZ" TO CUR-PICTURE.
+           MOVE FIELD-34 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-35" TO CUR-FIELD-NAME.
+           MOVE "$$,$$$.$$" TO CUR-PICTURE.
+           MOVE FIELD-35 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+
+           ADD 1 TO FSNAP-SEQ.
+           MOVE "FIELD-36" TO CUR-FIELD-NAME.
+           MOVE "$$,$$$.99" TO CUR-PICTURE.
+           MOVE FIELD-36 TO CUR-VALUE.
+           PERFORM 9530-COMPARE-AND-SNAPSHOT THRU 9530-EXIT.
+       9520-EXIT.
+           EXIT.
+
+      *    Compares CUR-PICTURE/CUR-VALUE (just built by the caller)
+      *    against the prior run's entry at this same sequence
+      *    position, writes a FIELD-CHANGE-RECORD on a difference, and
+      *    always rewrites FIELD-SNAPSHOT-FILE with the current entry
+      *    so next run has it to compare against.
+       9530-COMPARE-AND-SNAPSHOT.
+           IF FSNAP-SEQ <= FSNAP-LOAD-COUNT
+               SET FSNAP-IDX TO FSNAP-SEQ
+               IF PRI-PICTURE(FSNAP-IDX) NOT = CUR-PICTURE
+                  OR PRI-VALUE(FSNAP-IDX) NOT = CUR-VALUE
+                   ADD 1 TO FSNAP-CHANGE-COUNT
+                   MOVE CUR-FIELD-NAME TO FCHG-FIELD-NAME
+                   MOVE PRI-PICTURE(FSNAP-IDX) TO FCHG-OLD-PICTURE
+                   MOVE CUR-PICTURE TO FCHG-NEW-PICTURE
+                   MOVE PRI-VALUE(FSNAP-IDX) TO FCHG-OLD-VALUE
+                   MOVE CUR-VALUE TO FCHG-NEW-VALUE
+                   WRITE FIELD-CHANGE-RECORD
+               END-IF
+           END-IF.
+           MOVE CUR-FIELD-NAME TO FSNAP-FIELD-NAME.
+           MOVE CUR-PICTURE TO FSNAP-PICTURE.
+           MOVE CUR-VALUE TO FSNAP-VALUE.
+           WRITE FIELD-SNAPSHOT-RECORD.
+       9530-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  9999-TERMINATE-RUN - reaching this paragraph means the run    *
+      *  completed cleanly, so the checkpoint trail it left behind is  *
+      *  no longer needed; it is cleared out here so the next day's    *
+      *  ordinary run does not mistake it for an abend to restart      *
+      *  from.  A genuine abend never reaches this paragraph, so the   *
+      *  checkpoint records written so far survive for RUN-IS-RESTART  *
+      *  to read back on the next, explicitly-flagged restart run.     *
+      ******************************************************************
+       9999-TERMINATE-RUN.
+           CLOSE SAVINGS-TRANS-FILE
+                 SAVINGS-LEDGER-RPT
+                 BREAK-REPORT-FILE
+                 STATUS-CODE-FILE
+                 EXCEPTION-FILE
+                 QUOTES-MASTER
+                 AUDIT-FILE
+                 LOOKUP-FILE
+                 EXTRACT-FILE
+                 STATEMENT-FILE
+                 CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           MOVE MONEY-SAVED-WHILE-BUILDING-CHARACTER
+               TO BALFWD-CLOSING-BALANCE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO BALFWD-AS-OF-DATE.
+           OPEN OUTPUT BALANCE-FORWARD-FILE.
+           WRITE BALANCE-FORWARD-RECORD.
+           CLOSE BALANCE-FORWARD-FILE.
+       9999-EXIT.
+           EXIT.
